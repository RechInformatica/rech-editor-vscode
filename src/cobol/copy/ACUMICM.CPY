@@ -0,0 +1,12 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Acumulador mensal de ICMS por ano-base, atualizado por CALICM e lido pelo fechamento anual (FECICM).........<*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  w-reg-acum-icms.
+           05 acum-ano            pic is 9(04)    value is zeros.
+      *>-> Saldo transportado do fechamento do ano anterior
+           05 acum-saldo-anterior pic is 9(09)v99 comp-3.
+      *>-> Acumulador de 12 meses, um total de ICMS por m�s
+           05 w-occdad.
+              10 w-occ            occurs 12 times.
+                 15 w-filho-occ   pic is 9(09)v99 comp-3.
+      *>--------------------------------------------------------------------------------------------------------------<*
