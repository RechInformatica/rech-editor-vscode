@@ -0,0 +1,18 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Registro de cadastro de cliente/fornecedor usado por SRICAD e pelos jobs de listagem..........................<*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  w-reg-cadastro.
+           05 cad-codigo          pic is 9(06)    value is zeros.
+           05 cad-tipo            pic is x(01)    value is space.
+              88 cad-tipo-cliente                  value is "C".
+              88 cad-tipo-fornecedor                value "F".
+           05 cad-nome            pic is x(40)    value is spaces.
+           05 cad-cnpj-cpf        pic is 9(14)    value is zeros.
+           05 cad-uf              pic is x(02)    value is spaces.
+           05 cad-cidade          pic is x(30)    value is spaces.
+           05 cad-endereco        pic is x(40)    value is spaces.
+           05 cad-cep             pic is 9(08)    value is zeros.
+           05 cad-situacao        pic is x(01)    value is "A".
+              88 cad-ativo                         value is "A".
+              88 cad-inativo                       value "I".
+      *>--------------------------------------------------------------------------------------------------------------<*
