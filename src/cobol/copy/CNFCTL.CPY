@@ -0,0 +1,20 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Controle de confirma��o e de navega��o entre janelas (ROG-CONFIRMA / PLIS-ACESEL)............................<*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  w-cnf-controle.
+      *>-> Resposta da rotina geral de confirma��o
+           05 w-cnf-resposta      pic is x(01)    value is space.
+              88 cnf-sim                          value is "S".
+              88 cnf-nao                          value is "N".
+      *>-> Motivo informado quando o usu�rio recusa a confirma��o
+           05 w-cnf-motivo        pic is x(02)    value is spaces.
+              88 cnf-motivo-filtro-errado          value is "01".
+              88 cnf-motivo-desistencia            value is "02".
+              88 cnf-motivo-ja-encontrado          value is "03".
+              88 cnf-motivo-outros                 value is "99".
+           05 w-cnf-motivo-desc   pic is x(30)    value is spaces.
+      *>-> Controle de avan�o/retorno de janela
+           05 w-jan-controle      pic is x(01)    value is space.
+              88 jan-avanca                        value is "A".
+              88 jan-retorna                        value "R".
+      *>--------------------------------------------------------------------------------------------------------------<*
