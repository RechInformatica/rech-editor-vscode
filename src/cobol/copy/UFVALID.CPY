@@ -0,0 +1,47 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Tabela das 27 unidades da federa��o (26 estados + DF), usada por CALICM para validar UF e................<*
+      *>-> classificar a origem/destino na regra de al�quota interestadual (Resolu��o do Senado 22/89)..................<*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  w-tab-uf.
+           05 w-tab-uf-item       occurs 27 times
+                                   indexed by w-idx-uf.
+              10 tuf-codigo       pic is x(02).
+              10 tuf-regiao       pic is 9(01).
+      *>-> 1 = Sul/Sudeste (exceto ES) - regi�o favorecedora
+      *>-> 2 = Norte/Nordeste/Centro-Oeste/ES - regi�o favorecida (7% quando destino)
+                 88 tuf-favorecedora           value is 1.
+                 88 tuf-favorecida             value is 2.
+              10 tuf-aliq-interna pic is 9(02)v99.
+       01  w-tab-uf-carga         redefines w-tab-uf.
+           05 w-tab-uf-valores    occurs 27 times.
+              10 filler           pic is x(07).
+      *>-> Carga inicial da tabela de UF (c�digo, regi�o, al�quota interna x100)
+       01  w-tab-uf-init.
+           05 filler              pic is x(07) value "AC21800".
+           05 filler              pic is x(07) value "AL21800".
+           05 filler              pic is x(07) value "AP21800".
+           05 filler              pic is x(07) value "AM21800".
+           05 filler              pic is x(07) value "BA21800".
+           05 filler              pic is x(07) value "CE21800".
+           05 filler              pic is x(07) value "DF21800".
+           05 filler              pic is x(07) value "ES21800".
+           05 filler              pic is x(07) value "GO21800".
+           05 filler              pic is x(07) value "MA21800".
+           05 filler              pic is x(07) value "MT21700".
+           05 filler              pic is x(07) value "MS21700".
+           05 filler              pic is x(07) value "PA21800".
+           05 filler              pic is x(07) value "PB21800".
+           05 filler              pic is x(07) value "PI21800".
+           05 filler              pic is x(07) value "PE21800".
+           05 filler              pic is x(07) value "RN21800".
+           05 filler              pic is x(07) value "RO21750".
+           05 filler              pic is x(07) value "RR21700".
+           05 filler              pic is x(07) value "SE21800".
+           05 filler              pic is x(07) value "TO21800".
+           05 filler              pic is x(07) value "MG11800".
+           05 filler              pic is x(07) value "PR11900".
+           05 filler              pic is x(07) value "RJ12000".
+           05 filler              pic is x(07) value "RS11700".
+           05 filler              pic is x(07) value "SC11700".
+           05 filler              pic is x(07) value "SP11800".
+      *>--------------------------------------------------------------------------------------------------------------<*
