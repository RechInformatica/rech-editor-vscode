@@ -0,0 +1,17 @@
+//ETICAD   JOB  (CADASTRO),'EMISSAO ETIQUETAS',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Emissao batch, fora do horario de atendimento, da listagem   *
+//* de cadastro em formato de etiqueta/envelope, ordenada por    *
+//* UF e cidade, para malas diretas.                             *
+//*--------------------------------------------------------------*
+//PASSO1   EXEC PGM=ETICAD
+//STEPLIB  DD   DSN=CADASTRO.PROD.LOADLIB,DISP=SHR
+//CADASTRO DD   DSN=CADASTRO.PROD.MESTRE,DISP=SHR
+//ETICADWK DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=142)
+//ETICADLS DD   DSN=CADASTRO.PROD.ETICAD.LISTA,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
