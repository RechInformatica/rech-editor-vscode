@@ -0,0 +1,17 @@
+//FECICM   JOB  (FISCAL),'FECHAMENTO ICMS',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Fechamento anual do ICMS acumulado: soma os 12 meses do ano   *
+//* informado (mais o saldo transportado do ano anterior), grava  *
+//* o relatorio de totais e transporta o saldo para o proximo ano *
+//* PARM traz o ano-base a fechar (aaaa); omitindo o PARM ou      *
+//* passando zeros o programa assume o ano civil anterior         *
+//*--------------------------------------------------------------*
+//PASSO1   EXEC PGM=FECICM,PARM='2025'
+//STEPLIB  DD   DSN=FISCAL.PROD.LOADLIB,DISP=SHR
+//ACUMICM  DD   DSN=FISCAL.PROD.ACUMICM,DISP=SHR
+//FECICMRL DD   DSN=FISCAL.PROD.FECICM.RELATORIO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
