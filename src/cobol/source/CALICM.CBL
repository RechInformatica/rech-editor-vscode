@@ -0,0 +1,287 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>                                                Calcula o ICMS                                                <*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                CALICM.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Hist�rico de altera��es
+      *>-> dd/mm/aaaa  autor            descri��o
+      *>-> ----------  ---------------  --------------------------------------------------------------------------<*
+      *>-> 08/08/2026  equipe fiscal    Substitu�da a UF fixa por tabela interestadual (27 UF) em CALI-CALCULA-ICMS
+      *>-> 08/08/2026  equipe fiscal    Inclu�do modo de c�lculo de ICMS-ST via REDEFINES do bloco de c�lculo
+      *>-> 08/08/2026  equipe fiscal    Inclu�da valida��o de UF com rejei��o para arquivo de erros
+      *>-> 08/08/2026  equipe fiscal    Zerado LK-ICMS-ST-CALCULADO quando a transacao nao pede ICMS-ST, para
+      *>->                              nao acumular valor de ST remanescente de uma chamada anterior
+      *>-> 08/08/2026  equipe fiscal    Ampliado DST-BASE-CALC-ST para a mesma precisao de W-VALOR-MERCADORIA
+      *>-> 08/08/2026  equipe fiscal    Ampliado DST-ICMS-ST-DEVIDO/LK-ICMS-ST-CALCULADO para 9 digitos inteiros,
+      *>->                              mesma precisao da base de calculo, e zerados LK-ICMS-CALCULADO/
+      *>->                              LK-ICMS-ST-CALCULADO quando a UF e rejeitada
+      *>-> 08/08/2026  equipe fiscal    Removidos W-VAR-SEM-REDEFINES/W-VAR-COM-REDEFINES, copiados da fixture
+      *>->                              de testes do editor e sem uso na divisao de procedimentos
+      *>--------------------------------------------------------------------------------------------------------------<*
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma,
+           console           is   crt.
+       input-output               section.
+       file-control.
+      *>-> Acumulador mensal de ICMS por ano-base
+           select f-acum-icms
+                  assign to      "ACUMICM"
+                  organization   is indexed
+                  access mode    is dynamic
+                  record key     is acum-ano
+                  file status    is w-fs-acum.
+      *>-> Transa��es rejeitadas por UF inv�lida
+           select f-rejeitos
+                  assign to      "ICMSREJ.LOG"
+                  organization   is line sequential
+                  file status    is w-fs-rejeitos.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  f-acum-icms.
+       copy                       "ACUMICM.CPY".
+       fd  f-rejeitos.
+       01  reg-rejeito            pic is x(160).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       working-storage            section.
+      *>-> Nome do programa
+       78  w78-nomprg                             value is "CALICM".
+      *>-> Status dos arquivos
+       01  w-fs-acum              pic is x(02)    value is spaces.
+       01  w-fs-rejeitos          pic is x(02)    value is spaces.
+      *>-> Tabela de UF v�lidas, usada tanto para valida��o quanto para a
+      *>-> classifica��o interestadual (regi�o favorecedora/favorecida)
+       copy                       "UFVALID.CPY".
+      *>-> UF de origem e destino da opera��o (antes fixas em "SP")
+       01  w-uf                   pic is x(02)    value is "SP".
+       01  w-uf-destino           pic is x(02)    value is "SP".
+      *>-> Indicador de resultado da valida��o de UF
+       01  w-uf-situacao          pic is x(01)    value is "S".
+           88 uf-valida                           value is "S".
+           88 uf-invalida                          value "N".
+      *>-> Dados de entrada/sa�da do c�lculo corrente
+       01  w-valor-mercadoria     pic is 9(09)v99 value is zeros.
+       01  w-indicador-st         pic is x(01)    value is "N".
+           88 calcula-icms-st                     value is "S".
+       01  w-mva-st               pic is 9(03)v99 value is zeros.
+       01  w-aliquota-aplicada    pic is 9(02)v99 value is zeros.
+       01  w-icms-proprio-guardado pic is 9(09)v99 value is zeros.
+      *>-> ms corrente, usado para localizar a posi��o no acumulador anual
+       01  w-mes-corrente         pic is 9(02)    value is zeros.
+      *>-> Bloco de c�lculo do ICMS: uma �nica �rea recebe a vis�o "ICMS
+      *>-> pr�prio" ou a vis�o "ICMS-ST", nunca as duas ao mesmo tempo -
+      *>-> o mesmo h�bito de REDEFINES j� usado nas demais �reas.
+       01  w-pai-de-redefines.
+           05 w-primeira-filha-sem-redefines pic x(34).
+           05 w-redefines-primeira-filha redefines
+                                   w-primeira-filha-sem-redefines.
+              10 dic-base-calculo pic is 9(09)v99.
+              10 dic-aliquota     pic is 9(02)v99.
+              10 dic-icms-devido  pic is 9(09)v99.
+              10 filler           pic is x(08).
+           05 w-novo-redefines-primeira-filha redefines
+                                   w-primeira-filha-sem-redefines.
+      *>-> Base de calculo do ST tem a mesma precisao de W-VALOR-MERCADORIA,
+      *>-> ja que ela parte do valor da mercadoria acrescido da MVA
+              10 dst-base-calc-st        pic is 9(09)v99.
+              10 dst-mva                 pic is 9(03)v99.
+              10 dst-aliq-interna-dest   pic is 9(02)v99.
+      *>-> Mesma precisao de DIC-ICMS-DEVIDO/LK-ICMS-CALCULADO - a aliquota
+      *>-> interna de destino pode passar de 19% sobre uma base de 9 digitos
+              10 dst-icms-st-devido      pic is s9(09)v99.
+              10 filler                 pic is x(03).
+      *>-> Linha de rejei��o de UF inv�lida
+       01  w-linha-rejeito.
+           05 rej-data            pic is 9(08)    value is zeros.
+           05 filler              pic is x(01)    value is ";".
+           05 rej-uf-origem       pic is x(02)    value is spaces.
+           05 filler              pic is x(01)    value is ";".
+           05 rej-uf-destino      pic is x(02)    value is spaces.
+           05 filler              pic is x(01)    value is ";".
+           05 rej-motivo          pic is x(40)    value is spaces.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       linkage                    section.
+       01  lk-dados-calicm.
+           05 lk-uf-origem        pic is x(02).
+           05 lk-uf-destino       pic is x(02).
+           05 lk-valor-mercadoria pic is 9(09)v99.
+           05 lk-indicador-st     pic is x(01).
+           05 lk-mva-st           pic is 9(03)v99.
+           05 lk-aliquota-aplicada pic is 9(02)v99.
+           05 lk-icms-calculado   pic is 9(09)v99.
+           05 lk-icms-st-calculado pic is 9(09)v99.
+           05 lk-cod-erro         pic is 9(02).
+              88 lk-sem-erro                      value is zero.
+              88 lk-erro-uf-invalida               value 1.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using lk-dados-calicm.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       CALI-PRINCIPAL             SECTION.
+       CALP-INICIO.
+           MOVE 0                 TO LK-COD-ERRO.
+           MOVE LK-UF-ORIGEM      TO W-UF.
+           MOVE LK-UF-DESTINO     TO W-UF-DESTINO.
+           MOVE LK-VALOR-MERCADORIA TO W-VALOR-MERCADORIA.
+           MOVE LK-INDICADOR-ST   TO W-INDICADOR-ST.
+           MOVE LK-MVA-ST         TO W-MVA-ST.
+           PERFORM                CALI-CARREGA-TABELA-UF.
+           PERFORM                CALI-VALIDA-UF.
+           IF UF-INVALIDA
+              SET                 LK-ERRO-UF-INVALIDA TO TRUE
+      *>-> Transacao rejeitada - zera os valores calculados para que um
+      *>-> chamador que reutilize a area de linkage sem checar LK-COD-ERRO
+      *>-> nao veja os valores apurados numa chamada anterior
+              MOVE ZEROS          TO LK-ICMS-CALCULADO
+                                     LK-ICMS-ST-CALCULADO
+              PERFORM             CALI-REJEITA
+           ELSE
+              PERFORM             CALI-CALCULA-ICMS
+              IF CALCULA-ICMS-ST
+                 PERFORM          CALI-CALCULA-ICMS-ST
+              ELSE
+      *>-> Sem ICMS-ST nesta transacao - zera para nao acumular um valor
+      *>-> de ST deixado por uma chamada anterior na mesma area de linkage
+                 MOVE ZEROS       TO LK-ICMS-ST-CALCULADO
+              END-IF
+              PERFORM             CALI-ACUMULA-MES
+           END-IF.
+           GOBACK.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Monta em mem�ria a tabela das 27 unidades da federa��o.......................................................<*
+       CALI-CARREGA-TABELA-UF.
+           MOVE                   W-TAB-UF-INIT TO W-TAB-UF-CARGA.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Valida a UF de origem e de destino contra a tabela de UF v�lidas.............................................<*
+       CALI-VALIDA-UF.
+           SET                    UF-VALIDA TO TRUE.
+           SET                    W-IDX-UF  TO 1.
+           SEARCH                 W-TAB-UF-ITEM
+              AT END
+                 SET              UF-INVALIDA TO TRUE
+              WHEN TUF-CODIGO(W-IDX-UF) = W-UF
+                 CONTINUE
+           END-SEARCH.
+           IF UF-VALIDA
+              SET                 W-IDX-UF  TO 1
+              SEARCH              W-TAB-UF-ITEM
+                 AT END
+                    SET           UF-INVALIDA TO TRUE
+                 WHEN TUF-CODIGO(W-IDX-UF) = W-UF-DESTINO
+                    CONTINUE
+              END-SEARCH
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Grava a transa��o rejeitada (UF de origem ou destino inv�lida) no arquivo de rejeitos........................<*
+       CALI-REJEITA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO REJ-DATA.
+           MOVE W-UF              TO REJ-UF-ORIGEM.
+           MOVE W-UF-DESTINO      TO REJ-UF-DESTINO.
+           MOVE "UF ORIGEM/DESTINO NAO CONSTA NA TABELA"
+             TO REJ-MOTIVO.
+           MOVE SPACES            TO REG-REJEITO.
+           MOVE W-LINHA-REJEITO   TO REG-REJEITO.
+           OPEN EXTEND            F-REJEITOS.
+           IF W-FS-REJEITOS = "35" OR "05"
+              OPEN OUTPUT         F-REJEITOS
+           END-IF.
+           WRITE                  REG-REJEITO.
+           CLOSE                  F-REJEITOS.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Calcula o ICMS pr�prio, olhando a UF de origem/destino na tabela interestadual...............................<*
+       CALI-CALCULA-ICMS.
+           PERFORM                CALI-DETERMINA-ALIQUOTA.
+           MOVE       W-VALOR-MERCADORIA TO DIC-BASE-CALCULO.
+           MOVE                   W-ALIQUOTA-APLICADA TO DIC-ALIQUOTA.
+           COMPUTE DIC-ICMS-DEVIDO ROUNDED =
+                   DIC-BASE-CALCULO * DIC-ALIQUOTA / 100.
+           MOVE       DIC-ICMS-DEVIDO TO W-ICMS-PROPRIO-GUARDADO.
+           MOVE       DIC-ICMS-DEVIDO TO LK-ICMS-CALCULADO.
+           MOVE       W-ALIQUOTA-APLICADA TO LK-ALIQUOTA-APLICADA.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Define a al�quota aplic�vel: interna quando origem = destino, 7% quando a origem � Sul/Sudeste.............<*
+      *>-> (exceto ES) e o destino � regi�o favorecida, ou 12% nos demais casos interestaduais..........................<*
+       CALI-DETERMINA-ALIQUOTA.
+           SET                    W-IDX-UF TO 1.
+           SEARCH                 W-TAB-UF-ITEM
+              WHEN TUF-CODIGO(W-IDX-UF) = W-UF
+                 CONTINUE
+           END-SEARCH.
+           IF W-UF = W-UF-DESTINO
+              MOVE                TUF-ALIQ-INTERNA(W-IDX-UF)
+                                   TO W-ALIQUOTA-APLICADA
+           ELSE
+              IF TUF-FAVORECEDORA(W-IDX-UF)
+                 PERFORM          CALI-ALIQUOTA-SE-DEST-FAVORECIDA
+              ELSE
+                 MOVE             12,00 TO W-ALIQUOTA-APLICADA
+              END-IF
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Verifica a regi�o do destino para decidir entre 7% e 12% quando a origem � favorecedora.....................<*
+       CALI-ALIQUOTA-SE-DEST-FAVORECIDA.
+           SET                    W-IDX-UF TO 1.
+           SEARCH                 W-TAB-UF-ITEM
+              WHEN TUF-CODIGO(W-IDX-UF) = W-UF-DESTINO
+                 CONTINUE
+           END-SEARCH.
+           IF TUF-FAVORECIDA(W-IDX-UF)
+              MOVE                7,00  TO W-ALIQUOTA-APLICADA
+           ELSE
+              MOVE                12,00 TO W-ALIQUOTA-APLICADA
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Calcula o ICMS-ST usando a mesma �rea de 30 bytes do c�lculo do ICMS pr�prio, agora vista.....................<*
+      *>-> pela redefini��o W-NOVO-REDEFINES-PRIMEIRA-FILHA (base cheia = valor + MVA, sobre a al�quota.................<*
+      *>-> interna da UF de destino, deduzindo o ICMS pr�prio j� apurado)................................................<*
+       CALI-CALCULA-ICMS-ST.
+           SET                    W-IDX-UF TO 1.
+           SEARCH                 W-TAB-UF-ITEM
+              WHEN TUF-CODIGO(W-IDX-UF) = W-UF-DESTINO
+                 CONTINUE
+           END-SEARCH.
+           MOVE                   TUF-ALIQ-INTERNA(W-IDX-UF)
+                                   TO DST-ALIQ-INTERNA-DEST.
+           MOVE                   W-MVA-ST TO DST-MVA.
+           COMPUTE DST-BASE-CALC-ST ROUNDED =
+                   W-VALOR-MERCADORIA * (1 + (DST-MVA / 100)).
+           COMPUTE DST-ICMS-ST-DEVIDO ROUNDED =
+                   (DST-BASE-CALC-ST * DST-ALIQ-INTERNA-DEST / 100)
+                   - W-ICMS-PROPRIO-GUARDADO.
+           IF DST-ICMS-ST-DEVIDO < ZEROS
+              MOVE                ZEROS TO DST-ICMS-ST-DEVIDO
+           END-IF.
+           MOVE       DST-ICMS-ST-DEVIDO TO LK-ICMS-ST-CALCULADO.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Acumula o ICMS apurado (pr�prio + ST) no ms corrente do acumulador anual, criando o ano-base................<*
+      *>-> se ainda n�o existir........................................................................................<*
+       CALI-ACUMULA-MES.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO ACUM-ANO.
+           OPEN I-O               F-ACUM-ICMS.
+           IF W-FS-ACUM = "35"
+              OPEN OUTPUT         F-ACUM-ICMS
+              CLOSE               F-ACUM-ICMS
+              OPEN I-O            F-ACUM-ICMS
+           END-IF.
+           READ                   F-ACUM-ICMS
+              INVALID KEY
+                 INITIALIZE       W-REG-ACUM-ICMS
+                 MOVE FUNCTION CURRENT-DATE(1:4) TO ACUM-ANO
+           END-READ.
+           PERFORM                CALI-SOMA-MES-CORRENTE.
+           IF W-FS-ACUM = "23"
+              WRITE               W-REG-ACUM-ICMS
+           ELSE
+              REWRITE              W-REG-ACUM-ICMS
+           END-IF.
+           CLOSE                  F-ACUM-ICMS.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Soma o ICMS apurado nesta transa��o ao m�s corrente (1-12) do acumulador....................................<*
+       CALI-SOMA-MES-CORRENTE.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO W-MES-CORRENTE.
+           ADD                    LK-ICMS-CALCULADO
+                                   LK-ICMS-ST-CALCULADO
+              TO W-FILHO-OCC(W-MES-CORRENTE).
+      *>--------------------------------------------------------------------------------------------------------------<*
