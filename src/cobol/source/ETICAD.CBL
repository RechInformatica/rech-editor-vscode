@@ -0,0 +1,150 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>->                E M I S S � O   B A T C H   D E   E T I Q U E T A S   D E   C A D A S T R O               <-<*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                ETICAD.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Hist�rico de altera��es
+      *>-> dd/mm/aaaa  autor            descri��o
+      *>-> ----------  ---------------  --------------------------------------------------------------------------<*
+      *>-> 08/08/2026  equipe cadastro  Programa criado: emiss�o batch da listagem de cadastro em formato de
+      *>->                              etiqueta/envelope, ordenada por UF e cidade, para malas diretas
+      *>-> 08/08/2026  equipe cadastro  Ajustados os nomes de ASSIGN do arquivo de trabalho e da listagem para
+      *>->                              casar com os DDNAMEs do JCL de execu��o (ETICAD.JCL)
+      *>-> 08/08/2026  equipe cadastro  O INPUT PROCEDURE e o OUTPUT PROCEDURE do SORT de ETIC-INICIO estavam
+      *>->                              sem SECTION propria, fazendo o intervalo implicito do procedimento
+      *>->                              avancar para o paragrafo seguinte e reexecutar uma leitura/gravacao
+      *>->                              contra arquivo ja fechado; isolados cada um em sua propria SECTION.
+      *>->                              Tambem parou de reaproveitar W-FS-CADASTRO como fim-de-arquivo do
+      *>->                              SORT-WORK no OUTPUT PROCEDURE, usando W-FS-SORT-WORK dedicado
+      *>--------------------------------------------------------------------------------------------------------------<*
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma,
+           console           is   crt.
+       input-output               section.
+       file-control.
+      *>-> Cadastro de clientes/fornecedores, mesmo arquivo mantido por SRICAD
+           select f-cadastro
+                  assign to      "CADASTRO"
+                  organization   is indexed
+                  access mode    is dynamic
+                  record key     is cad-codigo
+                  file status    is w-fs-cadastro.
+      *>-> Arquivo de trabalho da ordena��o por UF/cidade
+           select sort-work
+                  assign to      "ETICADWK".
+      *>-> Listagem de etiquetas j� ordenada, pronta para impress�o
+           select f-etiquetas
+                  assign to      "ETICADLS"
+                  organization   is line sequential
+                  file status    is w-fs-etiquetas.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  f-cadastro.
+       copy                       "CADREG.CPY".
+       sd  sort-work.
+       copy                       "CADREG.CPY"
+           replacing              ==w-reg-cadastro==
+                             by   ==w-reg-ordenacao==.
+       fd  f-etiquetas.
+       01  reg-etiquetas          pic is x(132).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       working-storage            section.
+      *>-> Nome do programa
+       78  w78-nomprg                             value is "ETICAD".
+      *>-> Status dos arquivos
+       01  w-fs-cadastro          pic is x(02)    value is spaces.
+       01  w-fs-etiquetas         pic is x(02)    value is spaces.
+      *>-> Indicador de fim de arquivo de trabalho da ordena��o (SORT-WORK)
+       01  w-fs-sort-work         pic is x(02)    value is spaces.
+      *>-> Cadastro corrente, copiado da ordena��o para montar a etiqueta
+       copy                       "CADREG.CPY"
+           replacing              ==w-reg-cadastro==
+                             by   ==w-cad-corrente==.
+      *>-> Contadores da emiss�o
+       01  w-tot-etiquetas        pic is 9(06)    value is zeros.
+      *>-> Linha de endere�o (cidade - UF, CEP)
+       01  w-linha-cidade-uf      pic is x(60)    value is spaces.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       ETIC-PRINCIPAL             SECTION.
+       ETIC-INICIO.
+           SORT SORT-WORK
+                ON ASCENDING KEY CAD-UF     OF W-REG-ORDENACAO
+                ON ASCENDING KEY CAD-CIDADE OF W-REG-ORDENACAO
+                INPUT PROCEDURE  IS ETIC-CARREGA-ORDENACAO
+                OUTPUT PROCEDURE IS ETIC-EMITE-ETIQUETAS.
+           DISPLAY "ETICAD: " W-TOT-ETIQUETAS " ETIQUETA(S) EMITIDA(S)".
+           STOP RUN.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Procedimento de entrada do SORT: isolado em sua pr�pria SECTION para que o intervalo implicito do..............<*
+      *>-> INPUT PROCEDURE pare exatamente em ETIC-CARREGA-ORDENACAO, sem cair no par�grafo seguinte......................<*
+       ETIC-SORT-INPUT            SECTION.
+      *>-> L� o cadastro completo e libera cada registro para a ordena��o por UF/cidade..................................<*
+       ETIC-CARREGA-ORDENACAO.
+           OPEN INPUT             F-CADASTRO.
+           IF W-FS-CADASTRO = "35" OR "05"
+              CLOSE               F-CADASTRO
+           ELSE
+              PERFORM             ETIC-LE-PROXIMO-CADASTRO
+              PERFORM UNTIL W-FS-CADASTRO = "10"
+                 RELEASE          W-REG-ORDENACAO FROM W-REG-CADASTRO
+                 PERFORM          ETIC-LE-PROXIMO-CADASTRO
+              END-PERFORM
+              CLOSE               F-CADASTRO
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> L� o cadastro, fora da SECTION do INPUT PROCEDURE para n�o ser varrido por ele..................................<*
+       ETIC-LE-CADASTRO           SECTION.
+       ETIC-LE-PROXIMO-CADASTRO.
+           READ                   F-CADASTRO NEXT RECORD
+              AT END              MOVE "10" TO W-FS-CADASTRO
+           END-READ.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Procedimento de sa�da do SORT: isolado em sua pr�pria SECTION pelo mesmo motivo do INPUT PROCEDURE............<*
+       ETIC-SORT-OUTPUT           SECTION.
+      *>-> Recebe os registros j� ordenados por UF/cidade e grava a listagem no formato de etiqueta.......................<*
+       ETIC-EMITE-ETIQUETAS.
+           OPEN OUTPUT            F-ETIQUETAS.
+           MOVE ZEROS             TO W-TOT-ETIQUETAS.
+           RETURN SORT-WORK
+              AT END              MOVE "10" TO W-FS-SORT-WORK
+           END-RETURN.
+           PERFORM UNTIL W-FS-SORT-WORK = "10"
+              MOVE W-REG-ORDENACAO TO W-CAD-CORRENTE
+              PERFORM             ETIC-GRAVA-UMA-ETIQUETA
+              ADD 1               TO W-TOT-ETIQUETAS
+              RETURN SORT-WORK
+                 AT END           MOVE "10" TO W-FS-SORT-WORK
+              END-RETURN
+           END-PERFORM.
+           CLOSE                  F-ETIQUETAS.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Grava��o da etiqueta, fora da SECTION do OUTPUT PROCEDURE para n�o ser varrida por ele...........................<*
+       ETIC-GRAVA-ETIQUETA       SECTION.
+      *>-> Formata uma etiqueta de 4 linhas (nome, endere�o, cidade-UF/CEP, separador) para impress�o/envelope..........<*
+       ETIC-GRAVA-UMA-ETIQUETA.
+           MOVE SPACES            TO REG-ETIQUETAS.
+           MOVE CAD-NOME OF W-CAD-CORRENTE TO REG-ETIQUETAS.
+           WRITE                  REG-ETIQUETAS.
+           MOVE SPACES            TO REG-ETIQUETAS.
+           MOVE CAD-ENDERECO OF W-CAD-CORRENTE TO REG-ETIQUETAS.
+           WRITE                  REG-ETIQUETAS.
+           MOVE SPACES            TO W-LINHA-CIDADE-UF.
+           STRING CAD-CIDADE OF W-CAD-CORRENTE DELIMITED BY "  "
+                  " - "                        DELIMITED SIZE
+                  CAD-UF    OF W-CAD-CORRENTE   DELIMITED SIZE
+                  "  CEP "                     DELIMITED SIZE
+                  CAD-CEP   OF W-CAD-CORRENTE   DELIMITED SIZE
+                  INTO W-LINHA-CIDADE-UF
+           END-STRING.
+           MOVE SPACES            TO REG-ETIQUETAS.
+           MOVE W-LINHA-CIDADE-UF TO REG-ETIQUETAS.
+           WRITE                  REG-ETIQUETAS.
+           MOVE SPACES            TO REG-ETIQUETAS.
+           WRITE                  REG-ETIQUETAS.
+      *>--------------------------------------------------------------------------------------------------------------<*
