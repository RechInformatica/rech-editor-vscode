@@ -0,0 +1,168 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>                                    Fechamento anual do ICMS acumulado                                        <*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                FECICM.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Hist�rico de altera��es
+      *>-> dd/mm/aaaa  autor            descri��o
+      *>-> ----------  ---------------  --------------------------------------------------------------------------<*
+      *>-> 08/08/2026  equipe fiscal    Programa criado: fechamento anual a partir do acumulador de CALICM
+      *>-> 08/08/2026  equipe fiscal    FECI-SOMA-MESES passou a somar tamb�m ACUM-SALDO-ANTERIOR, tornando o
+      *>->                              transporte de saldo entre anos efetivo; corrigida a linha TOTAL do
+      *>->                              relat�rio, que estava concatenando W-LINHA-RELFECH inteira (inclusive
+      *>->                              LRF-MES j� zerado) em vez de apenas LRF-VALOR; ampliado LRF-VALOR para
+      *>->                              11 d�gitos inteiros, mesma precis�o de W-TOTAL-ANO; ajustado o ASSIGN
+      *>->                              de F-RELFECH para FECICMRL, para casar com o DDNAME do JCL de execu��o
+      *>-> 08/08/2026  equipe fiscal    Corrigida a passagem do ano-base: o PARM do passo JCL n�o chega via
+      *>->                              ACCEPT FROM COMMAND-LINE; passou a ser recebido em LK-PARM-ANO, na
+      *>->                              LINKAGE SECTION, conforme a conven��o padr�o de PARM em programas batch
+      *>-> 08/08/2026  equipe fiscal    FECI-INICIO passou a checar W-FS-ACUM logo apos o OPEN INPUT de
+      *>->                              F-ACUM-ICMS, igual ja se fazia em FECI-GRAVA-CARREGA, em vez de ler
+      *>->                              direto um arquivo que pode nao ter sido aberto (ano-base inexistente)
+      *>--------------------------------------------------------------------------------------------------------------<*
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma,
+           console           is   crt.
+       input-output               section.
+       file-control.
+      *>-> Mesmo acumulador mensal mantido por CALICM
+           select f-acum-icms
+                  assign to      "ACUMICM"
+                  organization   is indexed
+                  access mode    is dynamic
+                  record key     is acum-ano
+                  file status    is w-fs-acum.
+      *>-> Relat�rio de fechamento anual
+           select f-relfech
+                  assign to      "FECICMRL"
+                  organization   is line sequential
+                  file status    is w-fs-relfech.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  f-acum-icms.
+       copy                       "ACUMICM.CPY".
+       fd  f-relfech.
+       01  reg-relfech            pic is x(132).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       working-storage            section.
+      *>-> Nome do programa
+       78  w78-nomprg                             value is "FECICM".
+      *>-> Status dos arquivos
+       01  w-fs-acum              pic is x(02)    value is spaces.
+       01  w-fs-relfech           pic is x(02)    value is spaces.
+      *>-> Ano-base cujo fechamento ser� apurado (par�metro de execu��o)
+       01  w-ano-fechamento       pic is 9(04)    value is zeros.
+      *>-> Registro do ano seguinte, para gravar o saldo transportado
+       01  w-reg-acum-prox-ano.
+           05 acum-prox-ano       pic is 9(04)    value is zeros.
+           05 acum-prox-saldo-ant pic is 9(09)v99 comp-3.
+           05 acum-prox-occdad.
+              10 acum-prox-occ    occurs 12 times comp-3
+                                   pic is 9(09)v99.
+      *>-> Totais apurados no fechamento
+       01  w-indice-mes           pic is 9(02)    value is zeros.
+       01  w-total-ano            pic is 9(11)v99 value is zeros comp-3.
+      *>-> Linha do relat�rio de fechamento
+       01  w-linha-relfech.
+           05 lrf-mes             pic is z9      value is zeros.
+           05 filler              pic is x(03)    value is spaces.
+           05 lrf-valor           pic is zz.zzz.zzz.zz9,99 value is zeros.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       linkage                    section.
+      *>-> Par�metro do passo JCL (EXEC PGM=FECICM,PARM='aaaa'): meia-palavra com o
+      *>-> tamanho do texto, seguida do pr�prio texto, conforme conven��o padr�o
+      *>-> de passagem de PARM para programas COBOL batch
+       01  lk-parm-ano.
+           05 lk-parm-tam         pic is s9(04) comp.
+           05 lk-parm-valor       pic is x(04).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using lk-parm-ano.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       FECI-PRINCIPAL             SECTION.
+       FECI-INICIO.
+           IF LK-PARM-TAM > ZEROS AND NOT > 4
+              MOVE LK-PARM-VALOR(1:LK-PARM-TAM) TO W-ANO-FECHAMENTO
+           END-IF.
+           IF W-ANO-FECHAMENTO = ZEROS
+              MOVE FUNCTION CURRENT-DATE(1:4) TO W-ANO-FECHAMENTO
+              SUBTRACT 1          FROM W-ANO-FECHAMENTO
+           END-IF.
+           OPEN INPUT             F-ACUM-ICMS.
+           IF W-FS-ACUM = "35"
+              DISPLAY "ANO-BASE SEM ACUMULADOR: " W-ANO-FECHAMENTO
+              STOP RUN
+           END-IF.
+           MOVE                   W-ANO-FECHAMENTO TO ACUM-ANO.
+           READ                   F-ACUM-ICMS
+              INVALID KEY
+                 DISPLAY "ANO-BASE SEM ACUMULADOR: " W-ANO-FECHAMENTO
+                 CLOSE            F-ACUM-ICMS
+                 STOP RUN
+           END-READ.
+           CLOSE                  F-ACUM-ICMS.
+           PERFORM                FECI-SOMA-MESES.
+           PERFORM                FECI-EMITE-RELATORIO.
+           PERFORM                FECI-GRAVA-CARREGA.
+           STOP RUN.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Soma os 12 meses do acumulador do ano-base informado, mais o saldo transportado do ano anterior..............<*
+       FECI-SOMA-MESES.
+           MOVE                   ACUM-SALDO-ANTERIOR TO W-TOTAL-ANO.
+           PERFORM                VARYING W-INDICE-MES FROM 1 BY 1
+                                   UNTIL W-INDICE-MES > 12
+              ADD        W-FILHO-OCC(W-INDICE-MES) TO W-TOTAL-ANO
+           END-PERFORM.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Grava o relat�rio de totais do fechamento anual (m�s a m�s e o total geral)..................................<*
+       FECI-EMITE-RELATORIO.
+           OPEN OUTPUT            F-RELFECH.
+           MOVE SPACES            TO REG-RELFECH.
+           STRING "FECHAMENTO ANUAL DE ICMS - ANO " DELIMITED SIZE
+                  W-ANO-FECHAMENTO                  DELIMITED SIZE
+                  INTO REG-RELFECH.
+           WRITE                  REG-RELFECH.
+           PERFORM                VARYING W-INDICE-MES FROM 1 BY 1
+                                   UNTIL W-INDICE-MES > 12
+              MOVE                W-INDICE-MES TO LRF-MES
+              MOVE                W-FILHO-OCC(W-INDICE-MES) TO LRF-VALOR
+              MOVE                SPACES TO REG-RELFECH
+              MOVE                W-LINHA-RELFECH TO REG-RELFECH
+              WRITE               REG-RELFECH
+           END-PERFORM.
+           MOVE                   W-TOTAL-ANO TO LRF-VALOR.
+           MOVE                   SPACES TO REG-RELFECH.
+           STRING "TOTAL " DELIMITED SIZE
+                  LRF-VALOR       DELIMITED SIZE
+                  INTO REG-RELFECH.
+           WRITE                  REG-RELFECH.
+           CLOSE                  F-RELFECH.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Grava o registro do pr�ximo ano-base com o saldo transportado do fechamento atual............................<*
+       FECI-GRAVA-CARREGA.
+           INITIALIZE             W-REG-ACUM-PROX-ANO.
+           MOVE                   W-ANO-FECHAMENTO TO ACUM-PROX-ANO.
+           ADD                    1 TO ACUM-PROX-ANO.
+           MOVE                   W-TOTAL-ANO TO ACUM-PROX-SALDO-ANT.
+           OPEN I-O               F-ACUM-ICMS.
+           IF W-FS-ACUM = "35"
+              OPEN OUTPUT         F-ACUM-ICMS
+              CLOSE               F-ACUM-ICMS
+              OPEN I-O            F-ACUM-ICMS
+           END-IF.
+           MOVE                   ACUM-PROX-ANO TO ACUM-ANO.
+           READ                   F-ACUM-ICMS
+              INVALID KEY
+                 MOVE             ACUM-PROX-ANO       TO ACUM-ANO
+                 MOVE      ACUM-PROX-SALDO-ANT TO ACUM-SALDO-ANTERIOR
+                 MOVE             ACUM-PROX-OCCDAD    TO W-OCCDAD
+                 WRITE            W-REG-ACUM-ICMS
+              NOT INVALID KEY
+                 MOVE      ACUM-PROX-SALDO-ANT TO ACUM-SALDO-ANTERIOR
+                 REWRITE          W-REG-ACUM-ICMS
+           END-READ.
+           CLOSE                  F-ACUM-ICMS.
+      *>--------------------------------------------------------------------------------------------------------------<*
