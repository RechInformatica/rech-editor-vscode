@@ -0,0 +1,456 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>->                    S E L E � � O   E   L I S T A G E M   D E   C A D A S T R O S                          <-<*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                SRICAD.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Hist�rico de altera��es
+      *>-> dd/mm/aaaa  autor            descri��o
+      *>-> ----------  ---------------  --------------------------------------------------------------------------<*
+      *>-> 08/08/2026  equipe cadastro  Inclu�da exporta��o da listagem detalhada para arquivo (CSV)
+      *>-> 08/08/2026  equipe cadastro  Inclu�dos filtros de UF/situa��o/faixa de CNPJ-CPF em PSLI-SELCAD
+      *>-> 08/08/2026  equipe cadastro  Inclu�do salto/retomada de janela em PLIS-ACESEL
+      *>-> 08/08/2026  equipe cadastro  Inclu�da trilha de auditoria em PLIS-INICIO
+      *>-> 08/08/2026  equipe cadastro  Inclu�do motivo de desist�ncia em ROG-CONFIRMA
+      *>-> 08/08/2026  equipe cadastro  Corrigida a trilha de auditoria: motivo de desist�ncia n�o era mais
+      *>->                              sobrescrito e cada cadastro listado passou a gerar seu pr�prio registro
+      *>-> 08/08/2026  equipe cadastro  Corrigido PPRI-INICIO, que executava a SECTION inteira em vez de
+      *>->                              apenas PLIS-INICIO; habilitado o retorno de janela em PSLI-SELCAD
+      *>-> 08/08/2026  equipe cadastro  A janela salva (W-INDJAN-SALVO) passou a ser gravada em arquivo de
+      *>->                              controle (SRICADSS), e n�o apenas em mem�ria, para que a retomada
+      *>->                              funcione tamb�m ap�s uma reinicializa��o do programa
+      *>--------------------------------------------------------------------------------------------------------------<*
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma,
+           console           is   crt.
+       input-output               section.
+       file-control.
+      *>-> Cadastro de clientes/fornecedores
+           select f-cadastro
+                  assign to      "CADASTRO"
+                  organization   is indexed
+                  access mode    is dynamic
+                  record key     is cad-codigo
+                  file status    is w-fs-cadastro.
+      *>-> Arquivo texto gerado pela exporta��o da listagem detalhada
+           select f-export
+                  assign to      "LISCAD.CSV"
+                  organization   is line sequential
+                  file status    is w-fs-export.
+      *>-> Trilha de auditoria da manuten��o de cadastro
+           select f-auditoria
+                  assign to      "AUDCAD.LOG"
+                  organization   is line sequential
+                  file status    is w-fs-auditoria.
+      *>-> Janela corrente da sess�o, gravada a cada passo para permitir retomar
+      *>-> ap�s uma interrup��o/reinicializa��o do programa
+           select f-sessao
+                  assign to      "SRICADSS"
+                  organization   is line sequential
+                  file status    is w-fs-sessao.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  f-cadastro.
+       copy                       "CADREG.CPY".
+       fd  f-export.
+       01  reg-export             pic is x(160).
+       fd  f-auditoria.
+       01  reg-auditoria          pic is x(160).
+       fd  f-sessao.
+       01  reg-sessao             pic is 9(02).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       working-storage            section.
+      *>-> Nome do programa
+       78  w78-nomprg                             value is "SRICAD".
+      *>-> Status dos arquivos
+       01  w-fs-cadastro          pic is x(02)    value is spaces.
+       01  w-fs-export            pic is x(02)    value is spaces.
+       01  w-fs-auditoria         pic is x(02)    value is spaces.
+       01  w-fs-sessao            pic is x(02)    value is spaces.
+      *>-> Controle de confirma��o e navega��o de janelas
+       copy                       "CNFCTL.CPY".
+      *>-> �ndice da janela corrente do fluxo de sele��o
+       01  w-indjan               pic is 9(02)    value is zeros.
+      *>-> �ndice da �ltima janela alcan�ada, para permitir retomar
+       01  w-indjan-salvo         pic is 9(02)    value is zeros.
+      *>-> Janela para a qual o usu�rio deseja saltar diretamente
+       01  w-indjan-pulo          pic is 9(02)    value is zeros.
+      *>-> Quantidade de janelas v�lidas do fluxo de sele��o
+       78  w78-qtd-janelas                        value is 3.
+      *>-> Resposta de retomada de sess�o anterior
+       01  w-resp-retoma          pic is x(01)    value is space.
+           88 retoma-sim                           value is "S".
+           88 retoma-nao                           value "N".
+      *>-> Modo de sa�da da listagem detalhada
+       01  w-modo-saida           pic is x(01)    value is "T".
+           88 saida-tela                           value is "T".
+           88 saida-arquivo                        value "A".
+           88 saida-tela-e-arquivo                  value "B".
+      *>-> Crit�rios de sele��o da listagem detalhada
+       01  w-selcad.
+           05 sel-uf              pic is x(02)    value is spaces.
+           05 sel-situacao        pic is x(01)    value is space.
+              88 sel-todas-situacoes               value is space.
+              88 sel-somente-ativos                value "A".
+              88 sel-somente-inativos               value "I".
+           05 sel-cnpj-cpf-ini    pic is 9(14)    value is zeros.
+           05 sel-cnpj-cpf-fim    pic is 9(14)
+                                   value is 99999999999999.
+      *>-> Cadastro de trabalho utilizado durante a listagem
+       copy                       "CADREG.CPY"
+           replacing              ==w-reg-cadastro==
+                             by   ==w-cad-corrente==.
+      *>-> Cabe�alho e linha do relat�rio/exporta��o
+       01  w-linha-export.
+           05 lex-codigo          pic is 9(06)    value is zeros.
+           05 filler              pic is x(01)    value is ";".
+           05 lex-tipo            pic is x(01)    value is space.
+           05 filler              pic is x(01)    value is ";".
+           05 lex-nome            pic is x(40)    value is spaces.
+           05 filler              pic is x(01)    value is ";".
+           05 lex-cnpj-cpf        pic is 9(14)    value is zeros.
+           05 filler              pic is x(01)    value is ";".
+           05 lex-uf              pic is x(02)    value is spaces.
+           05 filler              pic is x(01)    value is ";".
+           05 lex-cidade          pic is x(30)    value is spaces.
+           05 filler              pic is x(01)    value is ";".
+           05 lex-situacao        pic is x(01)    value is space.
+      *>-> Linha de trilha de auditoria
+       01  w-linha-auditoria.
+           05 laud-data           pic is 9(08)    value is zeros.
+           05 filler              pic is x(01)    value is ";".
+           05 laud-hora           pic is 9(06)    value is zeros.
+           05 filler              pic is x(01)    value is ";".
+           05 laud-usuario        pic is x(08)    value is spaces.
+           05 filler              pic is x(01)    value is ";".
+           05 laud-codigo-cad     pic is 9(06)    value is zeros.
+           05 filler              pic is x(01)    value is ";".
+           05 laud-acao           pic is x(21)    value is spaces.
+           05 filler              pic is x(01)    value is ";".
+           05 laud-detalhe        pic is x(30)    value is spaces.
+      *>-> �ndices e contadores auxiliares
+       01  w-idv                  pic is 9(04)    value is zeros.
+       01  w-tot-listados         pic is 9(06)    value is zeros.
+      *>-> Resultado do teste de filtro do cadastro corrente
+       01  w-prcl-filtro          pic is x(01)    value is space.
+           88 prcl-passou                          value is "S".
+           88 prcl-falhou                           value "N".
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Programa principal: exercita a listagem detalhada quando executado isoladamente..............................<*
+       PROG-PRINCIPAL             SECTION.
+       PPRI-INICIO.
+           PERFORM PLIS-INICIO.
+           STOP RUN.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>->          L I S T A G E M   D E T A L H A D A   D E   C L I E N T E S / F O R N E C E D O R E S           <-<*
+      *>--------------------------------------------------------------------------------------------------------------<*
+       LISTAGEM-DETALHADA         SECTION.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Listagem detalhada de clientes/fornecedores..................................................................
+       PLIS-INICIO.
+      *>-> Aceita sele��o para a listagem detalhada
+           PERFORM                PLIS-ACESEL.
+      *>-> Se n�o confirmou
+           IF NOT CNF-SIM
+              PERFORM             PLIS-AUDITA-CANCELAMENTO
+              EXIT                PARAGRAPH
+           END-IF.
+      *>-> Lista os cadastros (tela e/ou arquivo, conforme W-MODO-SAIDA); cada cadastro efetivamente listado
+      *>-> grava seu proprio registro de auditoria (PLIS-AUDITA-LISTAGEM), chamado de dentro de PRCL-EMITE-CADASTRO
+           PERFORM                PRCL-LISCAD.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Grava auditoria de um cadastro efetivamente listado (quem, quando, qual cadastro)..............................<*
+       PLIS-AUDITA-LISTAGEM.
+           MOVE "LISTAGEM-EFETIVADA" TO LAUD-ACAO.
+           MOVE SPACES            TO LAUD-DETALHE.
+           PERFORM PLIS-GRAVA-AUDITORIA.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Grava auditoria quando o usu�rio desiste da listagem, incluindo o motivo informado em ROGC-ACEITA-MOTIVO....<*
+       PLIS-AUDITA-CANCELAMENTO.
+           MOVE SPACES            TO LAUD-DETALHE.
+           IF W-CNF-MOTIVO = SPACES
+      *>-> Cancelamento sem passar por janela de motivo (ex.: janela invalida) - nenhum cadastro chegou a ser
+      *>-> selecionado, por isso o codigo do cadastro fica zerado
+              MOVE "LISTAGEM-CANCELADA" TO LAUD-ACAO
+           ELSE
+              STRING "DESISTENCIA-MOTIVO-" DELIMITED SIZE
+                     W-CNF-MOTIVO          DELIMITED SIZE
+                     INTO LAUD-ACAO
+              END-STRING
+              IF CNF-MOTIVO-OUTROS
+                 MOVE W-CNF-MOTIVO-DESC TO LAUD-DETALHE
+              END-IF
+           END-IF.
+           PERFORM PLIS-GRAVA-AUDITORIA.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Monta e grava uma linha de auditoria (quem, quando, qual cadastro, o qu�).....................................<*
+       PLIS-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO LAUD-DATA.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO LAUD-HORA.
+           ACCEPT LAUD-USUARIO FROM USER NAME.
+           MOVE CAD-CODIGO OF W-CAD-CORRENTE
+             TO LAUD-CODIGO-CAD.
+           MOVE SPACES            TO REG-AUDITORIA.
+           MOVE W-LINHA-AUDITORIA TO REG-AUDITORIA.
+           OPEN EXTEND            F-AUDITORIA.
+           IF W-FS-AUDITORIA = "35" OR "05"
+              OPEN OUTPUT         F-AUDITORIA
+           END-IF.
+           WRITE                  REG-AUDITORIA.
+           CLOSE                  F-AUDITORIA.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Le do arquivo de controle a janela salva de uma sess�o anterior (zero se o arquivo n�o existir)...............<*
+       PLIS-LE-SESSAO.
+           MOVE ZEROS             TO W-INDJAN-SALVO.
+           OPEN INPUT             F-SESSAO.
+           IF W-FS-SESSAO = "00"
+              READ                F-SESSAO
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE REG-SESSAO TO W-INDJAN-SALVO
+              END-READ
+              CLOSE                F-SESSAO
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Grava no arquivo de controle a janela corrente, sobrescrevendo o conte�do anterior, para que uma pr�xima.....<*
+      *>-> execu��o interrompida possa retomar exatamente onde esta parou................................................<*
+       PLIS-GRAVA-SESSAO.
+           MOVE W-INDJAN-SALVO    TO REG-SESSAO.
+           OPEN OUTPUT            F-SESSAO.
+           WRITE                  REG-SESSAO.
+           CLOSE                  F-SESSAO.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Aceita sele��o para a listagem detalhada.....................................................................
+       PLIS-ACESEL.
+      *>-> Recupera a janela salva de uma execu��o anterior, se houver, do arquivo de controle de sess�o
+           PERFORM                PLIS-LE-SESSAO.
+      *>-> Se h� janela salva de sess�o anterior, oferece retomada
+           IF W-INDJAN-SALVO > ZEROS
+              DISPLAY "RETOMAR NA JANELA " W-INDJAN-SALVO " (S/N)? "
+              ACCEPT  W-RESP-RETOMA
+              IF RETOMA-SIM
+                 MOVE W-INDJAN-SALVO TO W-INDJAN
+              ELSE
+                 MOVE 1              TO W-INDJAN
+                 MOVE ZEROS          TO W-INDJAN-SALVO
+                 PERFORM             PLIS-GRAVA-SESSAO
+              END-IF
+           ELSE
+      *>-> Inicializa �ndice da janela
+              MOVE 1                 TO W-INDJAN
+           END-IF.
+      *>-> Presume que n�o confirmou
+           SET     CNF-NAO   TO   TRUE.
+      *>-> La�o de navega��o entre as janelas
+           PERFORM                UNTIL EXIT
+      *>-> Avalia a janela que deve ser aceita
+              EVALUATE            W-INDJAN
+                 WHEN 1
+      *>-> Aceita sele��o para as listagens
+                    PERFORM       PSLI-ACESEL
+                 WHEN 2
+      *>-> Aceita sele��o padr�o de clientes/fornecedores
+                    PERFORM       PSLI-SELCAD
+                 WHEN 3
+      *>-> Rotina geral de confirma��o
+                    PERFORM       ROG-CONFIRMA
+      *>-> Se confirmou
+                    IF CNF-SIM OR CNF-NAO
+                       MOVE ZEROS TO W-INDJAN-SALVO
+                       PERFORM    PLIS-GRAVA-SESSAO
+                       EXIT       PERFORM
+                    END-IF
+                 WHEN OTHER
+                    EXIT          PERFORM
+              END-EVALUATE
+      *>-> Guarda a janela corrente, permitindo retomar se interrompido - gravada em arquivo, n�o s� em mem�ria,
+      *>-> para sobreviver a um reinicio do programa
+              MOVE                W-INDJAN TO W-INDJAN-SALVO
+              PERFORM             PLIS-GRAVA-SESSAO
+      *>-> Se o usu�rio pediu salto direto para outra janela, honra
+              IF W-INDJAN-PULO > ZEROS AND
+                 W-INDJAN-PULO NOT > W78-QTD-JANELAS
+                 MOVE             W-INDJAN-PULO TO W-INDJAN
+                 MOVE             ZEROS         TO W-INDJAN-PULO
+              ELSE
+                 IF JAN-AVANCA
+                    ADD 1       TO   W-INDJAN
+                 ELSE
+                    SUBTRACT 1  FROM W-INDJAN
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Janela 1: tipo de listagem e modo de sa�da desejado..........................................................<*
+       PSLI-ACESEL.
+           SET                    JAN-AVANCA TO TRUE.
+           DISPLAY "MODO DE SAIDA (T=TELA A=ARQUIVO B=AMBOS): "
+           ACCEPT  W-MODO-SAIDA.
+           IF W-MODO-SAIDA NOT = "T" AND "A" AND "B"
+              MOVE  "T"           TO W-MODO-SAIDA
+           END-IF.
+           DISPLAY "SALTAR P/ JANELA (0=NAO 1-" W78-QTD-JANELAS "): "
+           ACCEPT  W-INDJAN-PULO.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Janela 2: filtros de UF, situa��o e faixa de CNPJ/CPF........................................................<*
+       PSLI-SELCAD.
+           DISPLAY "UF (BRANCO=TODAS): "
+           ACCEPT  SEL-UF.
+           DISPLAY "SITUACAO (A=ATIVOS I=INATIVOS BRANCO=TODOS): "
+           ACCEPT  SEL-SITUACAO.
+           IF SEL-SITUACAO NOT = "A" AND "I" AND SPACE
+              MOVE  SPACE         TO SEL-SITUACAO
+           END-IF.
+           DISPLAY "CNPJ/CPF INICIAL (0=SEM LIMITE): "
+           ACCEPT  SEL-CNPJ-CPF-INI.
+           DISPLAY "CNPJ/CPF FINAL (0=SEM LIMITE): "
+           ACCEPT  SEL-CNPJ-CPF-FIM.
+           IF SEL-CNPJ-CPF-FIM = ZEROS
+              MOVE  99999999999999 TO SEL-CNPJ-CPF-FIM
+           END-IF.
+           DISPLAY "SALTAR P/ JANELA (0=NAO 1-" W78-QTD-JANELAS "): "
+           ACCEPT  W-INDJAN-PULO.
+           DISPLAY "AVANCAR OU RETORNAR P/ JANELA ANTERIOR (A/R): "
+           ACCEPT  W-JAN-CONTROLE.
+           IF JAN-RETORNA
+              CONTINUE
+           ELSE
+              SET                 JAN-AVANCA TO TRUE
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Janela 3: confirma a sele��o ou registra o motivo da desist�ncia.............................................<*
+       ROG-CONFIRMA.
+           DISPLAY "CONFIRMA A LISTAGEM COM OS FILTROS (S/N)? "
+           ACCEPT  W-CNF-RESPOSTA.
+           IF CNF-SIM
+              SET                 CNF-SIM TO TRUE
+           ELSE
+              SET                 CNF-NAO TO TRUE
+              PERFORM             ROGC-ACEITA-MOTIVO
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Aceita e valida o motivo de desist�ncia quando a listagem � recusada..........................................<*
+       ROGC-ACEITA-MOTIVO.
+           DISPLAY "MOTIVO DA DESISTENCIA:"
+           DISPLAY "01-ERROU FILTRO 02-MUDOU IDEIA 03-JA VIU 99-OUTRO"
+           ACCEPT  W-CNF-MOTIVO.
+           IF NOT CNF-MOTIVO-FILTRO-ERRADO   AND
+              NOT CNF-MOTIVO-DESISTENCIA     AND
+              NOT CNF-MOTIVO-JA-ENCONTRADO   AND
+              NOT CNF-MOTIVO-OUTROS
+              SET               CNF-MOTIVO-OUTROS TO TRUE
+           END-IF.
+           IF CNF-MOTIVO-OUTROS
+              DISPLAY "DESCREVA O MOTIVO: "
+              ACCEPT  W-CNF-MOTIVO-DESC
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Lista os cadastros selecionados, na tela e/ou em arquivo (W-MODO-SAIDA)......................................<*
+       PRCL-LISCAD.
+           MOVE                   ZEROS      TO W-TOT-LISTADOS.
+           IF NOT SAIDA-TELA
+              PERFORM             PRCL-ABRE-EXPORT
+           END-IF.
+           OPEN INPUT             F-CADASTRO.
+           IF W-FS-CADASTRO = "35" OR "05"
+              CLOSE               F-CADASTRO
+           ELSE
+              MOVE       LOW-VALUES TO CAD-CODIGO OF W-REG-CADASTRO
+              PERFORM             UNTIL EXIT
+                 READ             F-CADASTRO NEXT RECORD
+                    AT END
+                       EXIT PERFORM
+                 END-READ
+                 MOVE CAD-CODIGO   OF W-REG-CADASTRO
+                   TO CAD-CODIGO   OF W-CAD-CORRENTE
+                 MOVE CAD-TIPO     OF W-REG-CADASTRO
+                   TO CAD-TIPO     OF W-CAD-CORRENTE
+                 MOVE CAD-NOME     OF W-REG-CADASTRO
+                   TO CAD-NOME     OF W-CAD-CORRENTE
+                 MOVE CAD-CNPJ-CPF OF W-REG-CADASTRO
+                   TO CAD-CNPJ-CPF OF W-CAD-CORRENTE
+                 MOVE CAD-UF       OF W-REG-CADASTRO
+                   TO CAD-UF       OF W-CAD-CORRENTE
+                 MOVE CAD-CIDADE   OF W-REG-CADASTRO
+                   TO CAD-CIDADE   OF W-CAD-CORRENTE
+                 MOVE CAD-ENDERECO OF W-REG-CADASTRO
+                   TO CAD-ENDERECO OF W-CAD-CORRENTE
+                 MOVE CAD-CEP      OF W-REG-CADASTRO
+                   TO CAD-CEP      OF W-CAD-CORRENTE
+                 MOVE CAD-SITUACAO OF W-REG-CADASTRO
+                   TO CAD-SITUACAO OF W-CAD-CORRENTE
+                 PERFORM          PRCL-PASSA-FILTRO
+                 IF PRCL-PASSOU
+                    PERFORM       PRCL-EMITE-CADASTRO
+                    ADD           1  TO W-TOT-LISTADOS
+                 END-IF
+              END-PERFORM
+              CLOSE               F-CADASTRO
+           END-IF.
+           IF NOT SAIDA-TELA
+              CLOSE               F-EXPORT
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Testa se o cadastro corrente atende UF, situa��o e faixa de CNPJ/CPF.........................................<*
+       PRCL-PASSA-FILTRO.
+           SET                    PRCL-PASSOU TO TRUE.
+           IF SEL-UF NOT = SPACES AND
+              SEL-UF NOT = CAD-UF OF W-CAD-CORRENTE
+              SET                 PRCL-FALHOU TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+           IF SEL-SOMENTE-ATIVOS AND CAD-INATIVO OF W-CAD-CORRENTE
+              SET                 PRCL-FALHOU TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+           IF SEL-SOMENTE-INATIVOS AND CAD-ATIVO OF W-CAD-CORRENTE
+              SET                 PRCL-FALHOU TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+           IF CAD-CNPJ-CPF OF W-CAD-CORRENTE < SEL-CNPJ-CPF-INI OR
+              CAD-CNPJ-CPF OF W-CAD-CORRENTE > SEL-CNPJ-CPF-FIM
+              SET                 PRCL-FALHOU TO TRUE
+           END-IF.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Emite o cadastro corrente na tela e/ou grava a linha no arquivo de exporta��o.................................<*
+       PRCL-EMITE-CADASTRO.
+           IF SAIDA-TELA OR SAIDA-TELA-E-ARQUIVO
+              DISPLAY CAD-CODIGO   OF W-CAD-CORRENTE " "
+                      CAD-NOME     OF W-CAD-CORRENTE " "
+                      CAD-UF       OF W-CAD-CORRENTE " "
+                      CAD-CIDADE   OF W-CAD-CORRENTE " "
+                      CAD-SITUACAO OF W-CAD-CORRENTE
+           END-IF.
+           IF SAIDA-ARQUIVO OR SAIDA-TELA-E-ARQUIVO
+              PERFORM             PRCL-GRAVA-LINHA-EXPORT
+           END-IF.
+           PERFORM                PLIS-AUDITA-LISTAGEM.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Abre e escreve o cabe�alho do arquivo texto de exporta��o da listagem........................................<*
+       PRCL-ABRE-EXPORT.
+           OPEN OUTPUT            F-EXPORT.
+           MOVE "CODIGO;TIPO;NOME;CNPJ_CPF;UF;CIDADE;SITUACAO"
+             TO REG-EXPORT.
+           WRITE                  REG-EXPORT.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Monta e grava uma linha de detalhe no arquivo de exporta��o (delimitado por ;)................................<*
+       PRCL-GRAVA-LINHA-EXPORT.
+           MOVE CAD-CODIGO   OF W-CAD-CORRENTE TO LEX-CODIGO.
+           MOVE CAD-TIPO     OF W-CAD-CORRENTE TO LEX-TIPO.
+           MOVE CAD-NOME     OF W-CAD-CORRENTE TO LEX-NOME.
+           MOVE CAD-CNPJ-CPF OF W-CAD-CORRENTE TO LEX-CNPJ-CPF.
+           MOVE CAD-UF       OF W-CAD-CORRENTE TO LEX-UF.
+           MOVE CAD-CIDADE   OF W-CAD-CORRENTE TO LEX-CIDADE.
+           MOVE CAD-SITUACAO OF W-CAD-CORRENTE TO LEX-SITUACAO.
+           MOVE SPACES            TO REG-EXPORT.
+           MOVE W-LINHA-EXPORT    TO REG-EXPORT.
+           WRITE                  REG-EXPORT.
+      *>--------------------------------------------------------------------------------------------------------------<*
